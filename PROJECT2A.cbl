@@ -12,6 +12,28 @@
            SELECT STUDENT-REPORT
                ASSIGN TO "C:\STURPT.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO "C:\STUEXCP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLICATE-REPORT
+               ASSIGN TO "C:\STUDUPE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COURSE-REPORT
+               ASSIGN TO "C:\STUCRSE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-FILE
+               ASSIGN TO "C:\STURST.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RESTART-FILE-STATUS-WS.
+           SELECT STUDENT-MASTER-FILE
+               ASSIGN TO "C:\STUMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MASTER-KEY
+                   FILE STATUS IS MASTER-FILE-STATUS-WS.
+           SELECT CSV-REPORT
+               ASSIGN TO "C:\STURPT.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,47 +46,257 @@
            05 STUDENT-PROGRAM       PIC X(3).
            05 COURSE-1              PIC X(7).
            05 MARK-1                PIC 9(3).
+           05 CREDIT-1              PIC 9(1).
            05 COURSE-2              PIC X(7).
            05 MARK-2                PIC 9(3).
+           05 CREDIT-2              PIC 9(1).
            05 COURSE-3              PIC X(7).
            05 MARK-3                PIC 9(3).
+           05 CREDIT-3              PIC 9(1).
            05 COURSE-4              PIC X(7).
            05 MARK-4                PIC 9(3).
-           
+           05 CREDIT-4              PIC 9(1).
+
       * STUDENT-REPORT is the output file
        FD STUDENT-REPORT.
        01 STUDENT-REPORT-CARD       PIC X(63).
-    
+
+      * EXCEPTION-REPORT lists student records that failed
+      * validation and were kept off the normal report
+       FD EXCEPTION-REPORT.
+       01 EXCEPTION-REPORT-CARD     PIC X(60).
+
+      * DUPLICATE-REPORT lists student numbers that appear more
+      * than once in STUDENT-FILE
+       FD DUPLICATE-REPORT.
+       01 DUPLICATE-REPORT-CARD     PIC X(50).
+
+      * COURSE-REPORT shows, across all students in the run, the
+      * average mark and failure count earned in each course code
+       FD COURSE-REPORT.
+       01 COURSE-REPORT-CARD        PIC X(60).
+
+      * RESTART-FILE holds the last checkpointed input position, the
+      * run date of the run being resumed, and a saved copy of every
+      * in-memory accumulator, so a rerun after an abend can skip
+      * already-processed students and pick the totals up where the
+      * abended run left them instead of starting the trailers over
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RESTART-COUNT-WS          PIC 9(9).
+           05 RESTART-RECORDS-OUT-WS    PIC 9(7).
+           05 RESTART-EXCEPTION-CTR-WS  PIC 9(5).
+           05 RESTART-RUN-DATE-WS       PIC 9(8).
+           05 RESTART-PROG-COUNT-WS     PIC 9(3).
+           05 RESTART-PROG-TABLE-WS.
+               10 RESTART-PROG-ENTRY OCCURS 30 TIMES.
+                   15 RESTART-PROG-CODE-WS  PIC X(3).
+                   15 RESTART-PROG-A-WS     PIC 9(5).
+                   15 RESTART-PROG-B-WS     PIC 9(5).
+                   15 RESTART-PROG-C-WS     PIC 9(5).
+                   15 RESTART-PROG-D-WS     PIC 9(5).
+                   15 RESTART-PROG-F-WS     PIC 9(5).
+           05 RESTART-CRS-COUNT-WS      PIC 9(3).
+           05 RESTART-CRS-TABLE-WS.
+               10 RESTART-CRS-ENTRY OCCURS 50 TIMES.
+                   15 RESTART-CRS-CODE-WS       PIC X(7).
+                   15 RESTART-CRS-MARK-TOTAL-WS PIC 9(7).
+                   15 RESTART-CRS-MARK-COUNT-WS PIC 9(5).
+                   15 RESTART-CRS-FAIL-COUNT-WS PIC 9(5).
+           05 RESTART-DUP-COUNT-WS      PIC 9(4).
+           05 RESTART-DUP-PUBLISHED-TABLE-WS.
+               10 RESTART-DUP-PUBLISHED-WS OCCURS 2000 TIMES
+                       PIC X(1).
+
+      * STUDENT-MASTER-FILE accumulates one record per student per
+      * term, keyed by STUDENT-NUMBER and the term's run date so a
+      * new term's run adds a row instead of erasing the last one --
+      * that history is what lets a multi-term transcript be built
+       FD STUDENT-MASTER-FILE.
+       01 STUDENT-MASTER-RECORD.
+           05 MASTER-KEY.
+               10 MASTER-STUDENT-NUMBER PIC 9(9).
+               10 MASTER-RUN-DATE       PIC 9(8).
+           05 MASTER-STUDENT-PROGRAM    PIC X(3).
+           05 MASTER-STUDENT-AVERAGE    PIC 9(3).
+           05 MASTER-STUDENT-GRADE      PIC X.
+
+      * CSV-REPORT carries the same result fields as
+      * STUDENT-REPORT-CARD, comma-separated, for spreadsheet use
+       FD CSV-REPORT.
+       01 CSV-REPORT-CARD           PIC X(80).
+
        WORKING-STORAGE SECTION.
       * Local copy of the student record
        01 STUDENT-REPORT-WS.       
-           05 FILLER                   PIC X(2).
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 STUDENT-LAST-NAME-WS     PIC X(20).
-           05 FILLER                   PIC X(2).
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 STUDENT-FIRST-NAME-WS    PIC X(20).
-           05 FILLER                   PIC X(2).
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 STUDENT-PROGRAM-WS       PIC X(3).
-           05 FILLER                   PIC X(5).
+           05 FILLER                   PIC X(5) VALUE SPACES.
            05 STUDENT-AVERAGE-WS       PIC 9(3).
-           05 FILLER                   PIC X(5).
+           05 FILLER                   PIC X(5) VALUE SPACES.
            05 STUDENT-GRADE-WS         PIC X.
-           
+
+      * Local copy of a record written to the exception listing
+       01 EXCEPTION-REPORT-WS.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 EXCP-STUDENT-NUMBER-WS   PIC 9(9).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 EXCP-COURSE-WS           PIC X(7).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 EXCP-REASON-WS           PIC X(30).
+
+      * Local copy of a record written to the duplicates listing
+       01 DUPLICATE-REPORT-WS.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DUPE-STUDENT-NUMBER-WS   PIC 9(9).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DUPE-MESSAGE-WS          PIC X(30)
+               VALUE "DUPLICATE STUDENT NUMBER FOUND".
+
+      * Table used by the duplicate-number pre-pass to remember
+      * every STUDENT-NUMBER already seen in STUDENT-FILE
+       01 DUP-CHECK-TABLE.
+           05 DUP-TABLE-ENTRY OCCURS 2000 TIMES INDEXED BY DUP-IDX.
+               10 DUP-NUMBER-WS            PIC 9(9) VALUE ZERO.
+               10 DUP-IS-DUPLICATE-WS      PIC X    VALUE "N".
+               10 DUP-ALREADY-PUBLISHED-WS PIC X    VALUE "N".
+
+       01 DUP-CHECK-CONTROLS.
+           05 DUP-TABLE-COUNT      PIC 9(4)    VALUE ZERO.
+           05 DUP-FOUND-SW         PIC X       VALUE "N".
+           05 DUP-EOF-FLAG         PIC X       VALUE "N".
+           05 DUPLICATE-CTR        PIC 9(5)    VALUE ZERO.
+
+      * Table used to accumulate, for each STUDENT-PROGRAM seen on
+      * the run, how many students earned each letter grade
+       01 PROGRAM-GRADE-TABLE.
+           05 PROG-GRADE-ENTRY OCCURS 30 TIMES INDEXED BY PROG-IDX.
+               10 PROG-CODE-WS          PIC X(3)  VALUE SPACES.
+               10 PROG-A-CTR            PIC 9(5)  VALUE ZERO.
+               10 PROG-B-CTR            PIC 9(5)  VALUE ZERO.
+               10 PROG-C-CTR            PIC 9(5)  VALUE ZERO.
+               10 PROG-D-CTR            PIC 9(5)  VALUE ZERO.
+               10 PROG-F-CTR            PIC 9(5)  VALUE ZERO.
+
+       01 PROGRAM-TABLE-CONTROLS.
+           05 PROG-TABLE-COUNT     PIC 9(3)    VALUE ZERO.
+           05 PROG-ENTRY-FOUND-SW  PIC X       VALUE "N".
+
+      * Trailer line summarizing grade counts for one program code
+       01 PROGRAM-SUMMARY-LINE-WS.
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 PSUM-PROGRAM-WS      PIC X(3).
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 FILLER               PIC X(2)   VALUE "A=".
+           05 PSUM-A-CTR-WS        PIC ZZZ9.
+           05 FILLER               PIC X      VALUE SPACES.
+           05 FILLER               PIC X(2)   VALUE "B=".
+           05 PSUM-B-CTR-WS        PIC ZZZ9.
+           05 FILLER               PIC X      VALUE SPACES.
+           05 FILLER               PIC X(2)   VALUE "C=".
+           05 PSUM-C-CTR-WS        PIC ZZZ9.
+           05 FILLER               PIC X      VALUE SPACES.
+           05 FILLER               PIC X(2)   VALUE "D=".
+           05 PSUM-D-CTR-WS        PIC ZZZ9.
+           05 FILLER               PIC X      VALUE SPACES.
+           05 FILLER               PIC X(2)   VALUE "F=".
+           05 PSUM-F-CTR-WS        PIC ZZZ9.
+
+      * Table used to accumulate, for each distinct course code
+      * seen on the run, total marks, a count of marks, and a
+      * count of failing marks (below 50)
+       01 COURSE-TOTALS-TABLE.
+           05 CRS-TOTAL-ENTRY OCCURS 50 TIMES INDEXED BY CRS-IDX.
+               10 CRS-CODE-WS           PIC X(7)  VALUE SPACES.
+               10 CRS-MARK-TOTAL-WS     PIC 9(7)  VALUE ZERO.
+               10 CRS-MARK-COUNT-WS     PIC 9(5)  VALUE ZERO.
+               10 CRS-FAIL-COUNT-WS     PIC 9(5)  VALUE ZERO.
+
+       01 COURSE-TABLE-CONTROLS.
+           05 CRS-TABLE-COUNT      PIC 9(3)    VALUE ZERO.
+           05 CRS-ENTRY-FOUND-SW   PIC X       VALUE "N".
+           05 CRS-ACCUM-COURSE-WS  PIC X(7).
+           05 CRS-ACCUM-MARK-WS    PIC 9(3).
+
+      * Trailer line summarizing the average mark and failure
+      * count for one course code
+       01 COURSE-SUMMARY-LINE-WS.
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 CSUM-COURSE-WS       PIC X(7).
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 FILLER               PIC X(9)   VALUE "AVG MARK=".
+           05 CSUM-AVG-WS          PIC ZZ9.
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 FILLER               PIC X(9)   VALUE "FAILURES=".
+           05 CSUM-FAIL-CTR-WS     PIC ZZZ9.
+
+      * Controls for checkpointing the input position after every
+      * record, so a rerun can resume instead of reprocessing from
+      * scratch. STUDENT-REPORT/EXCEPTION-REPORT/COURSE-REPORT/
+      * CSV-REPORT are reopened in EXTEND (append) mode on a resumed
+      * run, so the checkpoint has to be this fine-grained -- any
+      * wider interval would leave already-written physical lines
+      * for records between the checkpoint and the abend, and a
+      * resumed run would write those same lines a second time
+       01 CHECKPOINT-CONTROLS.
+           05 RESTART-FILE-STATUS-WS   PIC XX      VALUE "00".
+           05 MASTER-FILE-STATUS-WS    PIC XX      VALUE "00".
+           05 CHECKPOINT-INTERVAL      PIC 9(5)    VALUE 1.
+           05 CHECKPOINT-QUOTIENT-WS   PIC 9(7)    VALUE ZERO.
+           05 CHECKPOINT-REMAINDER-WS  PIC 9(5)    VALUE ZERO.
+           05 CKPT-RECORDS-PROCESSED   PIC 9(9)    VALUE ZERO.
+           05 RESUMING-RUN-SW         PIC X       VALUE "N".
+               88 RESUMING-RUN              VALUE "Y".
+           05 CKPT-SAVED-RECORDS-OUT  PIC 9(7)    VALUE ZERO.
+           05 CKPT-SAVED-EXCEPTION-CTR PIC 9(5)   VALUE ZERO.
+
+      * Working copy of the comma-separated line built for
+      * CSV-REPORT
+       01 CSV-LINE-WS                  PIC X(80).
+
+      * Reference table of valid program codes, checked against
+      * every STUDENT-PROGRAM on the input
+           COPY PROGCODE.
+
+       01 PROGRAM-CODE-CHECK-WS.
+           05 PROG-CODE-FOUND-SW       PIC X       VALUE "N".
+
       * Counters to keep tracks of records entered
       * and written
        01 COUNTERS.
            05 FILLER            PIC X(14)   VALUE "RECORDS READ: ".
-           05 RECORDS-IN-CTR    PIC 9(3).
+           05 RECORDS-IN-CTR    PIC 9(7).
            05 FILLER            PIC X(18)   VALUE " RECORDS WRITTEN: ".
-           05 RECORDS-OUT-CTR   PIC 9(3).
-       
+           05 RECORDS-OUT-CTR   PIC 9(7).
+
+      * Second audit line: how many of the records read were kept
+      * off the report by 700-CHECK-ONE-MARK/700-VALIDATE-PROGRAM-CODE,
+      * and how many duplicate student numbers the pre-pass found
+       01 EXCEPTION-COUNTERS.
+           05 FILLER               PIC X(12)   VALUE "EXCEPTIONS: ".
+           05 AUDIT-EXCEPTION-CTR  PIC ZZZZ9.
+           05 FILLER               PIC X(14)   VALUE "  DUPLICATES: ".
+           05 AUDIT-DUPLICATE-CTR  PIC ZZZZ9.
+
       * EOF-FLAG will be used to determine if input
-      * file has reached end-of-file and TOTAL-MARK
-      * will hold student's total mark.
+      * file has reached end-of-file and TOTAL-WEIGHTED-MARK
+      * will hold student's credit-weighted total mark.
        01 FLAGS-AND-CONTROLS.
            05 EOF-FLAG             PIC X       VALUE "N".
-           05 TOTAL-MARK           PIC 9(3)    VALUE ZERO.
+           05 TOTAL-WEIGHTED-MARK  PIC 9(5)    VALUE ZERO.
+           05 TOTAL-CREDIT-WEIGHT  PIC 9(3)    VALUE ZERO.
            05 STUDENT-AVERAGE      PIC 9(3)    VALUE ZERO.
            05 STUDENT-GRADE        PIC X.
+           05 RECORD-VALID-SW      PIC X       VALUE "Y".
+               88 RECORD-IS-VALID          VALUE "Y".
+               88 RECORD-IS-INVALID        VALUE "N".
+           05 EXCEPTION-CTR        PIC 9(5)    VALUE ZERO.
+           05 VCHK-COURSE-WS       PIC X(7).
+           05 VCHK-MARK-WS         PIC 9(3).
 
       * Headers to be displayed at top of output
        01 COLUMN-HEADER.
@@ -76,10 +308,24 @@
            05 AVG                  PIC X(7)    VALUE "AVERAGE".
            05 FILLER               PIC X       VALUE SPACES.
            05 GRADE                PIC X(5)    VALUE "GRADE".
-           
+
+      * Run date/time stamp printed ahead of the column header so
+      * a STURPT.DAT pulled from a folder of several runs can be
+      * told apart from the others
+       01 RUN-DATE-HEADER.
+           05 FILLER               PIC X(10)   VALUE "RUN DATE: ".
+           05 RUN-DATE-DISPLAY-WS  PIC 9(8).
+           05 FILLER               PIC X(9)    VALUE "  TIME: ".
+           05 RUN-TIME-DISPLAY-WS  PIC 9(8).
+
+       01 RUN-DATE-TIME-WS.
+           05 RUN-DATE-WS          PIC 9(8)    VALUE ZERO.
+           05 RUN-TIME-WS          PIC 9(8)    VALUE ZERO.
+
        PROCEDURE DIVISION.
       * Mainline routine
        100-CREATE-STUDENT-RECORD.
+           PERFORM 200-SCAN-FOR-DUPLICATES.
            PERFORM 200-INIT-CREATE-STUDENT-REPORT.
            PERFORM 200-CREATE-STUDENT-RECORD
                UNTIL EOF-FLAG = "Y".
@@ -87,30 +333,107 @@
            STOP RUN.
        
        200-INIT-CREATE-STUDENT-REPORT.
+           PERFORM 700-READ-RESTART-CHECKPOINT.
            PERFORM 700-OPEN-STUDENT-FILES.
-           PERFORM 700-READ-STUDENT-RECORD.
            PERFORM 700-INIT-READ-WRITE-CTRS.
-           PERFORM 700-WRITE-HEADINGS.
+           PERFORM 700-RESTORE-CHECKPOINT-STATE.
+           PERFORM 700-GET-RUN-DATE-TIME.
+           PERFORM 700-SKIP-PROCESSED-RECORDS.
+           PERFORM 700-READ-STUDENT-RECORD.
+           IF NOT RESUMING-RUN
+               PERFORM 700-WRITE-HEADINGS
+           END-IF.
 
        200-CREATE-STUDENT-RECORD.
-           PERFORM 700-CALCULATE-AVERAGE.
-           PERFORM 700-DETERMINE-GRADE.
-           PERFORM 700-WRITE-STUDENT-RECORD.
+           PERFORM 700-VALIDATE-STUDENT-RECORD.
+           IF RECORD-IS-VALID
+               PERFORM 700-CALCULATE-AVERAGE
+               PERFORM 700-DETERMINE-GRADE
+               PERFORM 700-WRITE-STUDENT-RECORD
+               PERFORM 700-ACCUMULATE-PROGRAM-TOTALS
+               PERFORM 700-ACCUMULATE-COURSE-TOTALS
+               PERFORM 700-WRITE-MASTER-RECORD
+               PERFORM 700-WRITE-CSV-RECORD
+           END-IF.
+           PERFORM 700-CHECKPOINT-IF-NEEDED.
            PERFORM 700-READ-STUDENT-RECORD.
 
+      * Pre-pass over STUDENT-FILE: flags any STUDENT-NUMBER that
+      * appears more than once before the real report is built
+       200-SCAN-FOR-DUPLICATES.
+           OPEN INPUT  STUDENT-FILE.
+           OPEN OUTPUT DUPLICATE-REPORT.
+           PERFORM 700-READ-STUDENT-RECORD-DUP.
+           PERFORM 700-CHECK-FOR-DUPLICATE
+               UNTIL DUP-EOF-FLAG = "Y".
+           CLOSE STUDENT-FILE.
+           CLOSE DUPLICATE-REPORT.
+
        200-TERM-CREATE-STUDENT-REPORT.
            PERFORM 700-WRITE-AUDIT-COUNTERS.
+           PERFORM 700-WRITE-PROGRAM-SUMMARY.
+           PERFORM 700-WRITE-COURSE-REPORT.
            PERFORM 700-CLOSE-STUDENT-FILE.
+           PERFORM 700-CLEAR-CHECKPOINT.
 
+      * A restarted run reopens the prior run's partial output in
+      * EXTEND mode and picks its accumulators up where the abend
+      * left them (see 700-READ-RESTART-CHECKPOINT); a fresh run
+      * with no checkpoint on file starts each output file over
        700-OPEN-STUDENT-FILES.
            OPEN INPUT  STUDENT-FILE.
-           OPEN OUTPUT STUDENT-REPORT.
+           IF RESUMING-RUN
+               OPEN EXTEND STUDENT-REPORT
+               OPEN EXTEND EXCEPTION-REPORT
+               OPEN EXTEND COURSE-REPORT
+               OPEN EXTEND CSV-REPORT
+           ELSE
+               OPEN OUTPUT STUDENT-REPORT
+               OPEN OUTPUT EXCEPTION-REPORT
+               OPEN OUTPUT COURSE-REPORT
+               OPEN OUTPUT CSV-REPORT
+           END-IF.
+           PERFORM 700-OPEN-MASTER-FILE.
+
+      * Opens the accumulating master file for update; if this is
+      * the first run it will not exist yet, so create it first
+       700-OPEN-MASTER-FILE.
+           OPEN I-O STUDENT-MASTER-FILE.
+           IF MASTER-FILE-STATUS-WS = "35"
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
 
        700-INIT-READ-WRITE-CTRS.
            INITIALIZE  RECORDS-IN-CTR
                        RECORDS-OUT-CTR.
-                       
+           MOVE ZERO TO EXCEPTION-CTR.
+
+      * On a resumed run, RECORDS-OUT-CTR and EXCEPTION-CTR cover
+      * students already written by the abended run and must be
+      * carried forward, not restarted at zero
+       700-RESTORE-CHECKPOINT-STATE.
+           IF RESUMING-RUN
+               MOVE CKPT-SAVED-RECORDS-OUT   TO RECORDS-OUT-CTR
+               MOVE CKPT-SAVED-EXCEPTION-CTR TO EXCEPTION-CTR
+           END-IF.
+
+      * A resumed run keeps the run date of the run it is resuming,
+      * so every STUDENT-MASTER-FILE row this run writes lands under
+      * the same term as the rows the abended run already wrote
+       700-GET-RUN-DATE-TIME.
+           IF RESUMING-RUN
+               CONTINUE
+           ELSE
+               ACCEPT RUN-DATE-WS FROM DATE YYYYMMDD
+           END-IF.
+           ACCEPT RUN-TIME-WS FROM TIME.
+           MOVE RUN-DATE-WS TO RUN-DATE-DISPLAY-WS.
+           MOVE RUN-TIME-WS TO RUN-TIME-DISPLAY-WS.
+
        700-WRITE-HEADINGS.
+           WRITE STUDENT-REPORT-CARD FROM RUN-DATE-HEADER.
            WRITE STUDENT-REPORT-CARD FROM COLUMN-HEADER.
            
        700-READ-STUDENT-RECORD.
@@ -119,10 +442,232 @@
                    NOT AT END
                    ADD  1  TO RECORDS-IN-CTR.
                    
+      * Looks for a prior checkpoint from an abended run; if found,
+      * CKPT-RECORDS-PROCESSED tells us how many records to skip and
+      * every other accumulator this run needs is restored straight
+      * from the saved copy in RESTART-RECORD
+       700-READ-RESTART-CHECKPOINT.
+           MOVE ZERO TO CKPT-RECORDS-PROCESSED.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-FILE-STATUS-WS = "00"
+               READ RESTART-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO RESUMING-RUN-SW
+                       MOVE RESTART-COUNT-WS        TO
+                            CKPT-RECORDS-PROCESSED
+                       MOVE RESTART-RECORDS-OUT-WS  TO
+                            CKPT-SAVED-RECORDS-OUT
+                       MOVE RESTART-EXCEPTION-CTR-WS TO
+                            CKPT-SAVED-EXCEPTION-CTR
+                       MOVE RESTART-RUN-DATE-WS     TO RUN-DATE-WS
+                       MOVE RESTART-PROG-COUNT-WS   TO PROG-TABLE-COUNT
+                       MOVE RESTART-PROG-TABLE-WS   TO
+                            PROGRAM-GRADE-TABLE
+                       MOVE RESTART-CRS-COUNT-WS    TO CRS-TABLE-COUNT
+                       MOVE RESTART-CRS-TABLE-WS    TO
+                            COURSE-TOTALS-TABLE
+                       PERFORM 700-RESTORE-DUP-PUBLISHED-FLAGS
+               END-READ
+           END-IF.
+           CLOSE RESTART-FILE.
+
+      * DUP-CHECK-TABLE was just rebuilt from scratch by
+      * 200-SCAN-FOR-DUPLICATES, so DUP-NUMBER-WS/DUP-IS-DUPLICATE-WS
+      * are already correct; what a fresh pre-pass cannot know is
+      * which of those duplicate occurrences the aborted run had
+      * already published, so that part is restored here from the
+      * checkpoint, entry by entry, to line up with the table the
+      * pre-pass just rebuilt in the same deterministic scan order
+       700-RESTORE-DUP-PUBLISHED-FLAGS.
+           PERFORM 700-RESTORE-ONE-DUP-PUBLISHED-FLAG
+               VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > RESTART-DUP-COUNT-WS.
+
+       700-RESTORE-ONE-DUP-PUBLISHED-FLAG.
+           MOVE RESTART-DUP-PUBLISHED-WS (DUP-IDX) TO
+               DUP-ALREADY-PUBLISHED-WS (DUP-IDX).
+
+       700-SKIP-PROCESSED-RECORDS.
+           PERFORM 700-READ-STUDENT-RECORD
+               CKPT-RECORDS-PROCESSED TIMES.
+
+      * Saves the current input position every CHECKPOINT-INTERVAL
+      * records, along with every accumulator a rerun would need to
+      * pick up where this run left off instead of starting over
+       700-CHECKPOINT-IF-NEEDED.
+           DIVIDE RECORDS-IN-CTR BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-QUOTIENT-WS
+               REMAINDER CHECKPOINT-REMAINDER-WS.
+           IF CHECKPOINT-REMAINDER-WS = ZERO
+               PERFORM 700-WRITE-CHECKPOINT
+           END-IF.
+
+       700-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE RECORDS-IN-CTR      TO RESTART-COUNT-WS.
+           MOVE RECORDS-OUT-CTR     TO RESTART-RECORDS-OUT-WS.
+           MOVE EXCEPTION-CTR       TO RESTART-EXCEPTION-CTR-WS.
+           MOVE RUN-DATE-WS         TO RESTART-RUN-DATE-WS.
+           MOVE PROG-TABLE-COUNT    TO RESTART-PROG-COUNT-WS.
+           MOVE PROGRAM-GRADE-TABLE TO RESTART-PROG-TABLE-WS.
+           MOVE CRS-TABLE-COUNT     TO RESTART-CRS-COUNT-WS.
+           MOVE COURSE-TOTALS-TABLE TO RESTART-CRS-TABLE-WS.
+           PERFORM 700-SAVE-DUP-PUBLISHED-FLAGS.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+      * Saves which duplicate occurrences have been published so
+      * far, so a resumed run does not let a later occurrence of a
+      * STUDENT-NUMBER through a second time (see
+      * 700-RESTORE-DUP-PUBLISHED-FLAGS)
+       700-SAVE-DUP-PUBLISHED-FLAGS.
+           MOVE DUP-TABLE-COUNT TO RESTART-DUP-COUNT-WS.
+           PERFORM 700-SAVE-ONE-DUP-PUBLISHED-FLAG
+               VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > DUP-TABLE-COUNT.
+
+       700-SAVE-ONE-DUP-PUBLISHED-FLAG.
+           MOVE DUP-ALREADY-PUBLISHED-WS (DUP-IDX) TO
+               RESTART-DUP-PUBLISHED-WS (DUP-IDX).
+
+      * A clean finish means there is nothing left to resume, so the
+      * checkpoint is cleared and the next run starts fresh instead
+      * of re-skipping this run's records on an unrelated new batch
+       700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       700-READ-STUDENT-RECORD-DUP.
+           READ  STUDENT-FILE
+               AT END      MOVE "Y" TO DUP-EOF-FLAG
+               NOT AT END  CONTINUE
+           END-READ.
+
+       700-CHECK-FOR-DUPLICATE.
+           MOVE "N" TO DUP-FOUND-SW.
+           PERFORM 700-SEARCH-DUP-TABLE
+               VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > DUP-TABLE-COUNT
+                  OR DUP-FOUND-SW = "Y".
+           IF DUP-FOUND-SW = "Y"
+               SUBTRACT 1 FROM DUP-IDX
+               MOVE STUDENT-NUMBER TO DUPE-STUDENT-NUMBER-WS
+               WRITE DUPLICATE-REPORT-CARD FROM DUPLICATE-REPORT-WS
+               ADD 1 TO DUPLICATE-CTR
+               MOVE "Y" TO DUP-IS-DUPLICATE-WS (DUP-IDX)
+           ELSE
+               IF DUP-TABLE-COUNT < 2000
+                   ADD 1 TO DUP-TABLE-COUNT
+                   MOVE STUDENT-NUMBER TO
+                       DUP-NUMBER-WS (DUP-TABLE-COUNT)
+               ELSE
+                   DISPLAY "DUPLICATE CHECK TABLE FULL -- STUDENT "
+                       "NUMBER NOT CHECKED: " STUDENT-NUMBER
+               END-IF
+           END-IF.
+           PERFORM 700-READ-STUDENT-RECORD-DUP.
+
+       700-SEARCH-DUP-TABLE.
+           IF DUP-NUMBER-WS (DUP-IDX) = STUDENT-NUMBER
+               MOVE "Y" TO DUP-FOUND-SW
+           END-IF.
+
+       700-VALIDATE-STUDENT-RECORD.
+           MOVE "Y" TO RECORD-VALID-SW.
+           MOVE COURSE-1 TO VCHK-COURSE-WS.
+           MOVE MARK-1   TO VCHK-MARK-WS.
+           PERFORM 700-CHECK-ONE-MARK.
+           MOVE COURSE-2 TO VCHK-COURSE-WS.
+           MOVE MARK-2   TO VCHK-MARK-WS.
+           PERFORM 700-CHECK-ONE-MARK.
+           MOVE COURSE-3 TO VCHK-COURSE-WS.
+           MOVE MARK-3   TO VCHK-MARK-WS.
+           PERFORM 700-CHECK-ONE-MARK.
+           MOVE COURSE-4 TO VCHK-COURSE-WS.
+           MOVE MARK-4   TO VCHK-MARK-WS.
+           PERFORM 700-CHECK-ONE-MARK.
+           PERFORM 700-VALIDATE-PROGRAM-CODE.
+           PERFORM 700-CHECK-FOR-DUPLICATE-NUMBER.
+
+      * MARK-n is unsigned so only the over-100 case can be
+      * keyed in error; there is no negative equivalent to trap.
+       700-CHECK-ONE-MARK.
+           IF VCHK-MARK-WS > 100
+               MOVE "N" TO RECORD-VALID-SW
+               MOVE STUDENT-NUMBER TO EXCP-STUDENT-NUMBER-WS
+               MOVE VCHK-COURSE-WS TO EXCP-COURSE-WS
+               MOVE "MARK OUT OF RANGE (OVER 100)" TO EXCP-REASON-WS
+               WRITE EXCEPTION-REPORT-CARD FROM EXCEPTION-REPORT-WS
+               ADD 1 TO EXCEPTION-CTR
+           END-IF.
+
+      * Rejects any STUDENT-PROGRAM that is not on the reference
+      * table maintained in PROGCODE.CPY
+       700-VALIDATE-PROGRAM-CODE.
+           MOVE "N" TO PROG-CODE-FOUND-SW.
+           PERFORM 700-SEARCH-VALID-PROGRAM-TABLE
+               VARYING VPROG-IDX FROM 1 BY 1
+               UNTIL VPROG-IDX > VALID-PROGRAM-TABLE-SIZE
+                  OR PROG-CODE-FOUND-SW = "Y".
+           IF PROG-CODE-FOUND-SW NOT = "Y"
+               MOVE "N" TO RECORD-VALID-SW
+               MOVE STUDENT-NUMBER TO EXCP-STUDENT-NUMBER-WS
+               MOVE SPACES TO EXCP-COURSE-WS
+               MOVE "INVALID PROGRAM CODE" TO EXCP-REASON-WS
+               WRITE EXCEPTION-REPORT-CARD FROM EXCEPTION-REPORT-WS
+               ADD 1 TO EXCEPTION-CTR
+           END-IF.
+
+       700-SEARCH-VALID-PROGRAM-TABLE.
+           IF VALID-PROGRAM-CODE (VPROG-IDX) = STUDENT-PROGRAM
+               MOVE "Y" TO PROG-CODE-FOUND-SW
+           END-IF.
+
+      * DUP-IS-DUPLICATE-WS was set by the pre-pass
+      * (700-CHECK-FOR-DUPLICATE) for any STUDENT-NUMBER that
+      * appears more than once in STUDENT-FILE; the first
+      * occurrence is still published normally, but every
+      * occurrence after that is routed to the exception listing
+      * instead of being published and counted a second time
+       700-CHECK-FOR-DUPLICATE-NUMBER.
+           MOVE "N" TO DUP-FOUND-SW.
+           PERFORM 700-SEARCH-DUP-TABLE
+               VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > DUP-TABLE-COUNT
+                  OR DUP-FOUND-SW = "Y".
+           IF DUP-FOUND-SW = "Y"
+               SUBTRACT 1 FROM DUP-IDX
+               IF DUP-IS-DUPLICATE-WS (DUP-IDX) = "Y"
+                   IF DUP-ALREADY-PUBLISHED-WS (DUP-IDX) = "Y"
+                       MOVE "N" TO RECORD-VALID-SW
+                       MOVE STUDENT-NUMBER TO EXCP-STUDENT-NUMBER-WS
+                       MOVE SPACES TO EXCP-COURSE-WS
+                       MOVE "DUPLICATE STUDENT NUMBER" TO
+                           EXCP-REASON-WS
+                       WRITE EXCEPTION-REPORT-CARD FROM
+                           EXCEPTION-REPORT-WS
+                       ADD 1 TO EXCEPTION-CTR
+                   ELSE
+                       MOVE "Y" TO DUP-ALREADY-PUBLISHED-WS (DUP-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Marks are weighted by each course's credit hours rather
+      * than split evenly four ways, matching our grading policy.
        700-CALCULATE-AVERAGE.
-           ADD MARK-1 MARK-2 MARK-3 MARK-4 GIVING TOTAL-MARK.
-           DIVIDE TOTAL-MARK BY 4
-               GIVING STUDENT-AVERAGE ROUNDED.
+           COMPUTE TOTAL-WEIGHTED-MARK =
+               (MARK-1 * CREDIT-1) + (MARK-2 * CREDIT-2)
+               + (MARK-3 * CREDIT-3) + (MARK-4 * CREDIT-4).
+           ADD CREDIT-1 CREDIT-2 CREDIT-3 CREDIT-4
+               GIVING TOTAL-CREDIT-WEIGHT.
+           IF TOTAL-CREDIT-WEIGHT = ZERO
+               MOVE ZERO TO STUDENT-AVERAGE
+           ELSE
+               DIVIDE TOTAL-WEIGHTED-MARK BY TOTAL-CREDIT-WEIGHT
+                   GIVING STUDENT-AVERAGE ROUNDED
+           END-IF.
 
        700-DETERMINE-GRADE.
            IF STUDENT-AVERAGE >= 85 AND <= 100
@@ -136,6 +681,139 @@
            IF STUDENT-AVERAGE < 50
                MOVE "F" TO STUDENT-GRADE.
 
+      * Keeps a running A/B/C/D/F tally for each program code so
+      * the trailer can show a per-program grade distribution.
+      * PROG-ENTRY-FOUND-SW doubles as "there is a table slot to
+      * accumulate into" -- it stays "N" (and the program is
+      * skipped) when the program is new and the table is full
+       700-ACCUMULATE-PROGRAM-TOTALS.
+           MOVE "N" TO PROG-ENTRY-FOUND-SW.
+           PERFORM 700-SEARCH-PROGRAM-TABLE
+               VARYING PROG-IDX FROM 1 BY 1
+               UNTIL PROG-IDX > PROG-TABLE-COUNT
+                  OR PROG-ENTRY-FOUND-SW = "Y".
+           IF PROG-ENTRY-FOUND-SW = "Y"
+               SUBTRACT 1 FROM PROG-IDX
+           ELSE
+               IF PROG-TABLE-COUNT < 30
+                   ADD 1 TO PROG-TABLE-COUNT
+                   MOVE PROG-TABLE-COUNT TO PROG-IDX
+                   MOVE STUDENT-PROGRAM TO PROG-CODE-WS (PROG-IDX)
+                   MOVE "Y" TO PROG-ENTRY-FOUND-SW
+               ELSE
+                   DISPLAY "PROGRAM TOTALS TABLE FULL -- PROGRAM "
+                       "NOT ACCUMULATED: " STUDENT-PROGRAM
+               END-IF
+           END-IF.
+           IF PROG-ENTRY-FOUND-SW = "Y"
+               IF STUDENT-GRADE = "A"
+                   ADD 1 TO PROG-A-CTR (PROG-IDX)
+               END-IF
+               IF STUDENT-GRADE = "B"
+                   ADD 1 TO PROG-B-CTR (PROG-IDX)
+               END-IF
+               IF STUDENT-GRADE = "C"
+                   ADD 1 TO PROG-C-CTR (PROG-IDX)
+               END-IF
+               IF STUDENT-GRADE = "D"
+                   ADD 1 TO PROG-D-CTR (PROG-IDX)
+               END-IF
+               IF STUDENT-GRADE = "F"
+                   ADD 1 TO PROG-F-CTR (PROG-IDX)
+               END-IF
+           END-IF.
+
+       700-SEARCH-PROGRAM-TABLE.
+           IF PROG-CODE-WS (PROG-IDX) = STUDENT-PROGRAM
+               MOVE "Y" TO PROG-ENTRY-FOUND-SW
+           END-IF.
+
+      * Trailer section: one line per program code showing how
+      * many students earned each letter grade this run
+       700-WRITE-PROGRAM-SUMMARY.
+           PERFORM 700-WRITE-ONE-PROGRAM-LINE
+               VARYING PROG-IDX FROM 1 BY 1
+               UNTIL PROG-IDX > PROG-TABLE-COUNT.
+
+       700-WRITE-ONE-PROGRAM-LINE.
+           MOVE PROG-CODE-WS (PROG-IDX) TO PSUM-PROGRAM-WS.
+           MOVE PROG-A-CTR   (PROG-IDX) TO PSUM-A-CTR-WS.
+           MOVE PROG-B-CTR   (PROG-IDX) TO PSUM-B-CTR-WS.
+           MOVE PROG-C-CTR   (PROG-IDX) TO PSUM-C-CTR-WS.
+           MOVE PROG-D-CTR   (PROG-IDX) TO PSUM-D-CTR-WS.
+           MOVE PROG-F-CTR   (PROG-IDX) TO PSUM-F-CTR-WS.
+           WRITE STUDENT-REPORT-CARD FROM PROGRAM-SUMMARY-LINE-WS.
+
+      * Spreads the four courses on the current record out to the
+      * common accumulation fields, one course at a time
+       700-ACCUMULATE-COURSE-TOTALS.
+           MOVE COURSE-1 TO CRS-ACCUM-COURSE-WS.
+           MOVE MARK-1   TO CRS-ACCUM-MARK-WS.
+           PERFORM 700-ACCUMULATE-ONE-COURSE.
+           MOVE COURSE-2 TO CRS-ACCUM-COURSE-WS.
+           MOVE MARK-2   TO CRS-ACCUM-MARK-WS.
+           PERFORM 700-ACCUMULATE-ONE-COURSE.
+           MOVE COURSE-3 TO CRS-ACCUM-COURSE-WS.
+           MOVE MARK-3   TO CRS-ACCUM-MARK-WS.
+           PERFORM 700-ACCUMULATE-ONE-COURSE.
+           MOVE COURSE-4 TO CRS-ACCUM-COURSE-WS.
+           MOVE MARK-4   TO CRS-ACCUM-MARK-WS.
+           PERFORM 700-ACCUMULATE-ONE-COURSE.
+
+      * CRS-ENTRY-FOUND-SW doubles as "there is a table slot to
+      * accumulate into" -- it stays "N" (and the course is skipped)
+      * when the course is new and the table is already full
+       700-ACCUMULATE-ONE-COURSE.
+           MOVE "N" TO CRS-ENTRY-FOUND-SW.
+           PERFORM 700-SEARCH-COURSE-TABLE
+               VARYING CRS-IDX FROM 1 BY 1
+               UNTIL CRS-IDX > CRS-TABLE-COUNT
+                  OR CRS-ENTRY-FOUND-SW = "Y".
+           IF CRS-ENTRY-FOUND-SW = "Y"
+               SUBTRACT 1 FROM CRS-IDX
+           ELSE
+               IF CRS-TABLE-COUNT < 50
+                   ADD 1 TO CRS-TABLE-COUNT
+                   MOVE CRS-TABLE-COUNT TO CRS-IDX
+                   MOVE CRS-ACCUM-COURSE-WS TO CRS-CODE-WS (CRS-IDX)
+                   MOVE "Y" TO CRS-ENTRY-FOUND-SW
+               ELSE
+                   DISPLAY "COURSE TOTALS TABLE FULL -- COURSE "
+                       "NOT ACCUMULATED: " CRS-ACCUM-COURSE-WS
+               END-IF
+           END-IF.
+           IF CRS-ENTRY-FOUND-SW = "Y"
+               ADD CRS-ACCUM-MARK-WS TO CRS-MARK-TOTAL-WS (CRS-IDX)
+               ADD 1 TO CRS-MARK-COUNT-WS (CRS-IDX)
+               IF CRS-ACCUM-MARK-WS < 50
+                   ADD 1 TO CRS-FAIL-COUNT-WS (CRS-IDX)
+               END-IF
+           END-IF.
+
+       700-SEARCH-COURSE-TABLE.
+           IF CRS-CODE-WS (CRS-IDX) = CRS-ACCUM-COURSE-WS
+               MOVE "Y" TO CRS-ENTRY-FOUND-SW
+           END-IF.
+
+      * Second report: one line per course code showing the
+      * run's average mark and failure count for that course
+       700-WRITE-COURSE-REPORT.
+           PERFORM 700-WRITE-ONE-COURSE-LINE
+               VARYING CRS-IDX FROM 1 BY 1
+               UNTIL CRS-IDX > CRS-TABLE-COUNT.
+
+       700-WRITE-ONE-COURSE-LINE.
+           MOVE CRS-CODE-WS (CRS-IDX) TO CSUM-COURSE-WS.
+           IF CRS-MARK-COUNT-WS (CRS-IDX) > ZERO
+               DIVIDE CRS-MARK-TOTAL-WS (CRS-IDX)
+                   BY CRS-MARK-COUNT-WS (CRS-IDX)
+                   GIVING CSUM-AVG-WS ROUNDED
+           ELSE
+               MOVE ZERO TO CSUM-AVG-WS
+           END-IF.
+           MOVE CRS-FAIL-COUNT-WS (CRS-IDX) TO CSUM-FAIL-CTR-WS.
+           WRITE COURSE-REPORT-CARD FROM COURSE-SUMMARY-LINE-WS.
+
        700-WRITE-STUDENT-RECORD.
            MOVE    STUDENT-LAST-NAME    TO     STUDENT-LAST-NAME-WS.
            MOVE    STUDENT-FIRST-NAME   TO     STUDENT-FIRST-NAME-WS.
@@ -145,9 +823,59 @@
            WRITE   STUDENT-REPORT-CARD  FROM   STUDENT-REPORT-WS.
            ADD  1  TO RECORDS-OUT-CTR.
 
+      * Carries this term's result forward into the accumulating
+      * master file; MASTER-KEY is STUDENT-NUMBER plus RUN-DATE, so
+      * a new term's run adds a new row instead of replacing the
+      * last one. INVALID KEY on the WRITE below only fires when a
+      * row already exists for this exact student and run date --
+      * i.e. this same batch is being reprocessed -- in which case
+      * 700-REWRITE-MASTER-RECORD updates that row rather than
+      * duplicating it
+       700-WRITE-MASTER-RECORD.
+           MOVE STUDENT-NUMBER     TO MASTER-STUDENT-NUMBER.
+           MOVE RUN-DATE-WS        TO MASTER-RUN-DATE.
+           MOVE STUDENT-PROGRAM-WS TO MASTER-STUDENT-PROGRAM.
+           MOVE STUDENT-AVERAGE-WS TO MASTER-STUDENT-AVERAGE.
+           MOVE STUDENT-GRADE-WS   TO MASTER-STUDENT-GRADE.
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   PERFORM 700-REWRITE-MASTER-RECORD
+           END-WRITE.
+
+       700-REWRITE-MASTER-RECORD.
+           REWRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO UPDATE STUDENT MASTER RECORD: "
+                       MASTER-STUDENT-NUMBER
+           END-REWRITE.
+
+      * Parallel to 700-WRITE-STUDENT-RECORD: writes the same
+      * result fields as comma-separated values for Excel
+       700-WRITE-CSV-RECORD.
+           INITIALIZE CSV-LINE-WS.
+           STRING
+               FUNCTION TRIM(STUDENT-LAST-NAME)   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(STUDENT-FIRST-NAME)  DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               STUDENT-PROGRAM                    DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               STUDENT-AVERAGE-WS                 DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               STUDENT-GRADE-WS                   DELIMITED BY SIZE
+               INTO CSV-LINE-WS.
+           WRITE CSV-REPORT-CARD FROM CSV-LINE-WS.
+
        700-WRITE-AUDIT-COUNTERS.
             WRITE STUDENT-REPORT-CARD FROM COUNTERS.
+            MOVE EXCEPTION-CTR TO AUDIT-EXCEPTION-CTR.
+            MOVE DUPLICATE-CTR TO AUDIT-DUPLICATE-CTR.
+            WRITE STUDENT-REPORT-CARD FROM EXCEPTION-COUNTERS.
 
        700-CLOSE-STUDENT-FILE.
            CLOSE STUDENT-FILE
-                 STUDENT-REPORT.
\ No newline at end of file
+                 STUDENT-REPORT
+                 EXCEPTION-REPORT
+                 COURSE-REPORT
+                 CSV-REPORT
+                 STUDENT-MASTER-FILE.
