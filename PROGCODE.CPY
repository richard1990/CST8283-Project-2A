@@ -0,0 +1,24 @@
+      * Reference table of valid STUDENT-PROGRAM codes, loaded by
+      * REDEFINES over a literal list so entries are easy to
+      * maintain as the college adds or retires programs.
+       01 VALID-PROGRAM-CODES-LIST.
+           05 FILLER                PIC X(3)  VALUE "CST".
+           05 FILLER                PIC X(3)  VALUE "BIT".
+           05 FILLER                PIC X(3)  VALUE "CPA".
+           05 FILLER                PIC X(3)  VALUE "ESL".
+           05 FILLER                PIC X(3)  VALUE "BUS".
+           05 FILLER                PIC X(3)  VALUE "ACC".
+           05 FILLER                PIC X(3)  VALUE "GAM".
+           05 FILLER                PIC X(3)  VALUE "NET".
+           05 FILLER                PIC X(3)  VALUE "WEB".
+           05 FILLER                PIC X(3)  VALUE "ENG".
+
+       01 VALID-PROGRAM-TABLE REDEFINES VALID-PROGRAM-CODES-LIST.
+           05 VALID-PROGRAM-ENTRY OCCURS 10 TIMES
+                   INDEXED BY VPROG-IDX.
+               10 VALID-PROGRAM-CODE     PIC X(3).
+
+      * Kept alongside the table above so the two are always
+      * maintained together; bump this when adding or removing
+      * a VALID-PROGRAM-CODES-LIST entry.
+       01 VALID-PROGRAM-TABLE-SIZE      PIC 9(3)  VALUE 10.
